@@ -1,23 +1,190 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Hello.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ArgLen PIC 9(4).
-       01 Name PIC X(32).
-
-       PROCEDURE DIVISION.
-
-       ACCEPT ArgLen FROM ARGUMENT-NUMBER.
-       IF ArgLen = 0 THEN
-         MOVE "Cobol world" TO Name
-       ELSE
-         ACCEPT Name FROM ARGUMENT-VALUE
-       END-IF
-
-       DISPLAY "Hello, " FUNCTION TRIM(Name) "!".
-
-       EXIT PROGRAM.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROCESSING-CENTER.
+000500 DATE-WRITTEN. 2025-11-12.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HELLO      - GREETS A SINGLE CUSTOMER NAMED ON THE COMMAND
+000900*              LINE, OR "COBOL WORLD" IF NO NAME IS GIVEN.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*   2025-11-12 RH  INITIAL VERSION.
+001300*   2026-01-06 RH  NAMES LONGER THAN 32 BYTES ARE NOW LOGGED TO
+001310*                  A NAME-EXCEPTION FILE INSTEAD OF BEING
+001320*                  SILENTLY CUT OFF.
+001330*   2026-01-09 RH  ADDED AN OPTIONAL LANGUAGE-CODE PARAMETER SO
+001340*                  CUSTOMERS CAN BE GREETED IN SPANISH, FRENCH
+001350*                  OR PORTUGUESE.
+001360*   2026-01-12 RH  EVERY GREETING IS NOW RECORDED IN THE AUDIT
+001370*                  LOG, ALONG WITH THE ISSUING JOB/TERMINAL ID.
+001380*   2026-01-15 RH  GREETING TEXT IS NOW BUILT BY THE GREET
+001390*                  SUBPROGRAM INSTEAD OF A LOCAL PHRASE TABLE.
+001400*   2026-01-22 RH  MORE THAN TWO PARAMETERS IS NOW REJECTED
+001410*                  WITH A NONZERO RETURN CODE INSTEAD OF BEING
+001420*                  SILENTLY IGNORED.
+001430*   2026-01-25 RH  PASSES A SALUTATION SWITCH AND GREETING-
+001440*                  FORMAT GROUP TO GREET, SINCE GREET NOW
+001450*                  ACCEPTS THEM - HELLO ONLY EVER RECEIVES A
+001460*                  SINGLE FREE-FORM NAME, SO IT ALWAYS ASKS
+001470*                  FOR THE FLAT GREETING.
+001480*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT NAME-EXCEPTION-FILE ASSIGN TO "NAMEEXCP"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS HL-NX-FILE-STATUS.
+002200
+002300     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS HL-AL-FILE-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  NAME-EXCEPTION-FILE.
+003000     COPY NAMEEXCP.
+003100
+003200 FD  AUDIT-LOG-FILE.
+003300     COPY AUDITREC.
+003400
+003500 WORKING-STORAGE SECTION.
+003600 01 ArgLen PIC 9(4).
+003700 01 Name PIC X(32).
+003800 77  HL-RAW-NAME             PIC X(60).
+003900 77  HL-NAME-LENGTH          PIC 9(04) COMP.
+004000 77  HL-NX-FILE-STATUS       PIC X(02).
+004100 77  HL-LANGUAGE-CODE        PIC X(02).
+004200 77  HL-PHRASE-IDX           PIC 9(04) COMP.
+004300 77  HL-PHRASE-FOUND-SW      PIC X(01) VALUE "N".
+004400     88  HL-PHRASE-FOUND               VALUE "Y".
+004500 77  HL-FORMATTED-GREETING   PIC X(80).
+004600 77  HL-SALUTATION-SWITCH    PIC X(01) VALUE "N".
+004700 01  HL-GREETING-FORMAT.
+004800     COPY GREETFMT.
+004900 77  HL-AL-FILE-STATUS       PIC X(02).
+005000 77  HL-RUN-DATE             PIC X(08).
+005100 77  HL-RUN-TIME             PIC X(08).
+005200 77  HL-ENV-NAME             PIC X(20).
+005300 77  HL-JOB-ID               PIC X(08).
+005400 77  HL-TERMINAL-ID          PIC X(08).
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800*----------------------------------------------------------------
+005900* 0000-MAINLINE
+006000*----------------------------------------------------------------
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006300     PERFORM 3000-ACCEPT-NAME THRU 3000-EXIT.
+006400     PERFORM 4000-CHECK-TRUNCATION THRU 4000-EXIT.
+006500     PERFORM 5000-BUILD-GREETING THRU 5000-EXIT.
+006600     DISPLAY FUNCTION TRIM(HL-FORMATTED-GREETING).
+006700     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT.
+006800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006900     GO TO 9999-EXIT.
+007000
+007100*----------------------------------------------------------------
+007200* 1000-INITIALIZE - OPEN THE NAME-EXCEPTION FILE, CREATING IT
+007300*                   ON ITS FIRST USE.
+007400*----------------------------------------------------------------
+007500 1000-INITIALIZE.
+007600     OPEN EXTEND NAME-EXCEPTION-FILE.
+007700     IF HL-NX-FILE-STATUS = "35"
+007800         OPEN OUTPUT NAME-EXCEPTION-FILE
+007900     END-IF.
+008000     OPEN EXTEND AUDIT-LOG-FILE.
+008100     IF HL-AL-FILE-STATUS = "35"
+008200         OPEN OUTPUT AUDIT-LOG-FILE
+008300     END-IF.
+008400     ACCEPT HL-RUN-DATE FROM DATE YYYYMMDD.
+008500     ACCEPT HL-RUN-TIME FROM TIME.
+008600     MOVE "JOBNAME" TO HL-ENV-NAME.
+008700     DISPLAY HL-ENV-NAME UPON ENVIRONMENT-NAME.
+008800     ACCEPT HL-JOB-ID FROM ENVIRONMENT-VALUE.
+008900     MOVE "TERMINALID" TO HL-ENV-NAME.
+009000     DISPLAY HL-ENV-NAME UPON ENVIRONMENT-NAME.
+009100     ACCEPT HL-TERMINAL-ID FROM ENVIRONMENT-VALUE.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------------
+009600* 3000-ACCEPT-NAME - PULL THE NAME FROM THE COMMAND LINE, OR
+009700*                    DEFAULT IT IF NONE WAS GIVEN.
+009800*----------------------------------------------------------------
+009900 3000-ACCEPT-NAME.
+010000     ACCEPT ArgLen FROM ARGUMENT-NUMBER.
+010100     IF ArgLen > 2
+010200         DISPLAY "HELLO: TOO MANY ARGUMENTS - EXPECTED NAME "
+010300             "AND AN OPTIONAL LANGUAGE CODE"
+010400         MOVE 16 TO RETURN-CODE
+010500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+010600         GO TO 9999-EXIT
+010700     END-IF.
+010800     IF ArgLen = 0
+010900         MOVE "Cobol world" TO HL-RAW-NAME
+011000     ELSE
+011100         ACCEPT HL-RAW-NAME FROM ARGUMENT-VALUE
+011200     END-IF.
+011300     MOVE "EN" TO HL-LANGUAGE-CODE.
+011400     IF ArgLen > 1
+011500         DISPLAY 2 UPON ARGUMENT-NUMBER
+011600         ACCEPT HL-LANGUAGE-CODE FROM ARGUMENT-VALUE
+011700     END-IF.
+011800 3000-EXIT.
+011900     EXIT.
+012000
+012100*----------------------------------------------------------------
+012200* 4000-CHECK-TRUNCATION - FIT THE RAW NAME INTO THE 32-BYTE
+012300*                         NAME FIELD, AND LOG IT IF IT DID NOT
+012400*                         FIT.
+012500*----------------------------------------------------------------
+012600 4000-CHECK-TRUNCATION.
+012700     MOVE FUNCTION LENGTH(FUNCTION TRIM(HL-RAW-NAME))
+012800         TO HL-NAME-LENGTH.
+012900     MOVE HL-RAW-NAME(1:32) TO Name.
+013000     IF HL-NAME-LENGTH > 32
+013100         MOVE HL-RAW-NAME TO NX-ORIGINAL-NAME
+013200         MOVE Name TO NX-TRUNCATED-NAME
+013300         MOVE HL-NAME-LENGTH TO NX-ORIGINAL-LENGTH
+013400         WRITE NAME-EXCEPTION-RECORD
+013500     END-IF.
+013600 4000-EXIT.
+013700     EXIT.
+013800
+013900*----------------------------------------------------------------
+014000* 5000-BUILD-GREETING - DELEGATE TO THE GREET SUBPROGRAM TO
+014100*                       FORMAT THE GREETING TEXT.
+014200*----------------------------------------------------------------
+014300 5000-BUILD-GREETING.
+014400     CALL "GREET" USING Name HL-LANGUAGE-CODE
+014500         HL-SALUTATION-SWITCH HL-GREETING-FORMAT
+014600         HL-FORMATTED-GREETING.
+014700 5000-EXIT.
+014800     EXIT.
+014900
+015000*----------------------------------------------------------------
+015100* 6000-WRITE-AUDIT - RECORD THIS GREETING IN THE AUDIT LOG.
+015200*----------------------------------------------------------------
+015300 6000-WRITE-AUDIT.
+015400     MOVE HL-RUN-DATE TO AL-RUN-DATE.
+015500     MOVE HL-RUN-TIME TO AL-RUN-TIME.
+015600     MOVE Name TO AL-NAME.
+015700     MOVE HL-JOB-ID TO AL-JOB-ID.
+015800     MOVE HL-TERMINAL-ID TO AL-TERMINAL-ID.
+015900     WRITE AUDIT-LOG-RECORD.
+016000 6000-EXIT.
+016100     EXIT.
+016200
+016300*----------------------------------------------------------------
+016400* 9000-TERMINATE - CLOSE FILES.
+016500*----------------------------------------------------------------
+016600 9000-TERMINATE.
+016700     CLOSE NAME-EXCEPTION-FILE.
+016800     CLOSE AUDIT-LOG-FILE.
+016900 9000-EXIT.
+017000     EXIT.
+017100
+017200 9999-EXIT.
+017300     EXIT PROGRAM.
