@@ -0,0 +1,488 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLOBAT.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROCESSING-CENTER.
+000500 DATE-WRITTEN. 2026-01-05.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HELLOBAT   - BULK-GREETING BATCH DRIVER.
+000900*
+001000*              READS THE NAMES-FILE EXTRACT ONE RECORD AT A
+001100*              TIME AND PRINTS A GREETING FOR EACH CUSTOMER IN
+001200*              A SINGLE RUN, IN PLACE OF INVOKING HELLO ONCE
+001300*              PER CUSTOMER.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*   2026-01-05 RH  INITIAL VERSION - BULK-GREETING BATCH MODE.
+001700*   2026-01-25 RH  SENDS THE RECORD'S SALUTATION BREAKOUT TO
+001800*                  GREET WHENEVER THE EXTRACT SUPPLIES A TITLE
+001900*                  OR LAST NAME, SO FORMAL CORRESPONDENCE GETS
+002000*                  THE "DEAR ..." SALUTATION INSTEAD OF THE
+002100*                  FLAT GREETING.
+002200*   2026-01-28 RH  A RUN NO LONGER HONORS A LEFTOVER CHECKPOINT
+002300*                  UNLESS THE PARM SAYS RESTART - A NORMAL
+002400*                  NIGHTLY RUN CLEARS ANY CHECKPOINT IT FINDS
+002500*                  AND STARTS FROM THE TOP. THE RECORD COUNT
+002600*                  CHECKPOINTED IS NOW THE ABSOLUTE POSITION IN
+002700*                  THE FILE, NOT A COUNT RELATIVE TO THE RESTART
+002800*                  POINT. THE REPORT AND AUDIT LOG NOW FALL
+002900*                  BACK TO THE SALUTATION'S FIRST/LAST NAME WHEN
+003000*                  THE FLAT NAME IS BLANK.
+003100*   2026-01-30 RH  NAMES-FILE NOW HAS A CHECKED FILE STATUS, SO A
+003200*                  MISSING NIGHTLY EXTRACT ABORTS THE RUN INSTEAD
+003300*                  OF READING AN UNOPENED FILE. THE SALUTATION
+003400*                  FALLBACK NAME IS NOW LENGTH-CHECKED BEFORE IT
+003500*                  IS MOVED INTO THE 32-BYTE AUDIT/REPORT NAME, SO
+003600*                  A COMBINED FIRST/LAST NAME LONGER THAN 32 BYTES
+003700*                  IS LOGGED AS A NAME EXCEPTION INSTEAD OF BEING
+003800*                  SILENTLY CUT OFF.
+003900*   2026-02-02 RH  REPORT-FILE NOW HAS A CHECKED FILE STATUS LIKE
+004000*                  EVERY OTHER FILE. 9000-TERMINATE NO LONGER
+004010*                  CLOSES A FILE THAT WAS NEVER SUCCESSFULLY
+004020*                  OPENED - EACH FILE SETS ITS OWN OPEN SWITCH SO
+004030*                  THE ABORT PATH OUT OF 1000-INITIALIZE CLOSES
+004040*                  ONLY WHAT IT ACTUALLY OPENED. TOTAL GREETED ON
+004050*                  THE TRAILER NOW COUNTS ONLY RECORDS PROCESSED
+004060*                  BY THIS RUN, SEPARATE FROM THE ABSOLUTE RECORD
+004070*                  COUNT USED FOR CHECKPOINTING.
+004100*----------------------------------------------------------------
+004200
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT NAMES-FILE ASSIGN TO "NAMESFIL"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS HB-NF-FILE-STATUS.
+004900
+005000     SELECT NAME-EXCEPTION-FILE ASSIGN TO "NAMEEXCP"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS HB-NX-FILE-STATUS.
+005300
+005400     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS RANDOM
+005700         RECORD KEY IS CK-KEY
+005800         FILE STATUS IS HB-CK-FILE-STATUS.
+005900
+006000     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS HB-RF-FILE-STATUS.
+006300
+006400     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS HB-AL-FILE-STATUS.
+006700
+006800 DATA DIVISION.
+006900 FILE SECTION.
+007000 FD  NAMES-FILE.
+007100     COPY GREETREC.
+007200
+007300 FD  NAME-EXCEPTION-FILE.
+007400     COPY NAMEEXCP.
+007500
+007600 FD  CHECKPOINT-FILE.
+007700     COPY CHKPTREC.
+007800
+007900 FD  REPORT-FILE.
+008000 01  REPORT-RECORD               PIC X(132).
+008100
+008200 FD  AUDIT-LOG-FILE.
+008300     COPY AUDITREC.
+008400
+008500 WORKING-STORAGE SECTION.
+008600 77  HB-EOF-SW               PIC X(01) VALUE "N".
+008700     88  HB-EOF                        VALUE "Y".
+008800 77  HB-NF-FILE-STATUS       PIC X(02).
+008900 77  HB-NF-OPEN-SW           PIC X(01) VALUE "N".
+009000     88  HB-NF-OPEN                    VALUE "Y".
+009100 77  HB-NX-FILE-STATUS       PIC X(02).
+009200 77  HB-NX-OPEN-SW           PIC X(01) VALUE "N".
+009300     88  HB-NX-OPEN                    VALUE "Y".
+009400 77  HB-NAME-LENGTH          PIC 9(04) COMP.
+009500 77  HB-CK-FILE-STATUS       PIC X(02).
+009600 77  HB-CK-OPEN-SW           PIC X(01) VALUE "N".
+009700     88  HB-CK-OPEN                    VALUE "Y".
+009800 77  HB-CHECKPOINT-FOUND-SW  PIC X(01) VALUE "N".
+009900     88  HB-CHECKPOINT-FOUND          VALUE "Y".
+010000 77  HB-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 1000.
+010100 77  HB-RECORD-COUNT         PIC 9(08) COMP VALUE 0.
+010200 77  HB-GREETED-COUNT        PIC 9(08) COMP VALUE 0.
+010300 77  HB-SKIP-COUNT           PIC 9(08) COMP VALUE 0.
+010400 77  HB-SKIP-IDX             PIC 9(08) COMP VALUE 0.
+010500 77  HB-CP-QUOTIENT          PIC 9(08) COMP.
+010600 77  HB-CP-REMAINDER         PIC 9(04) COMP.
+010700 77  HB-EXCEPTION-COUNT      PIC 9(08) COMP VALUE 0.
+010800 77  HB-RUN-DATE             PIC X(08).
+010900 77  HB-RUN-TIME             PIC X(08).
+011000 77  HB-END-DATE             PIC X(08).
+011100 77  HB-END-TIME             PIC X(08).
+011200 77  HB-COUNT-EDIT           PIC ZZZZZZZ9.
+011300 01  HB-REPORT-LINE          PIC X(132).
+011400 77  HB-FORMATTED-GREETING   PIC X(80).
+011500 77  HB-SALUTATION-SWITCH    PIC X(01) VALUE "N".
+011600     88  HB-USE-SALUTATION            VALUE "Y".
+011700 77  HB-AUDIT-NAME           PIC X(32).
+011800 77  HB-SALUTATION-NAME      PIC X(41).
+011900 77  HB-SALUTATION-LENGTH    PIC 9(04) COMP.
+012000 77  HB-RF-FILE-STATUS       PIC X(02).
+012100 77  HB-RF-OPEN-SW           PIC X(01) VALUE "N".
+012200     88  HB-RF-OPEN                    VALUE "Y".
+012300 77  HB-AL-FILE-STATUS       PIC X(02).
+012400 77  HB-AL-OPEN-SW           PIC X(01) VALUE "N".
+012500     88  HB-AL-OPEN                    VALUE "Y".
+012600 77  HB-ENV-NAME             PIC X(20).
+012700 77  HB-JOB-ID               PIC X(08).
+012800 77  HB-TERMINAL-ID          PIC X(08).
+012900 77  HB-ARGLEN               PIC 9(04) COMP.
+013000 77  HB-PARM                 PIC X(08) VALUE SPACES.
+013100     88  HB-RESTART-REQUESTED          VALUE "RESTART ".
+013200
+013300 PROCEDURE DIVISION.
+013400
+013500*----------------------------------------------------------------
+013600* 0000-MAINLINE
+013700*----------------------------------------------------------------
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014000     PERFORM 1500-RESTART-CHECK THRU 1500-EXIT.
+014100     PERFORM 2000-SKIP-PROCESSED THRU 2000-EXIT.
+014200     PERFORM 3100-PROCESS-RECORD THRU 3100-EXIT
+014300         UNTIL HB-EOF.
+014400     PERFORM 4500-CLEAR-CHECKPOINT THRU 4500-EXIT.
+014500     PERFORM 5000-WRITE-REPORT-TRAILER THRU 5000-EXIT.
+014600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014700     GO TO 9999-EXIT.
+014800
+014900*----------------------------------------------------------------
+015000* 1000-INITIALIZE - OPEN FILES, READ THE RESTART PARM, AND
+015100*                   WRITE THE REPORT HEADER. A MISSING OR
+015200*                   UNREADABLE NAMES-FILE OR REPORT-FILE ABORTS
+015300*                   THE RUN RATHER THAN FALLING INTO THE MAIN
+015400*                   LOOP WITH NOTHING TO READ OR NOWHERE TO
+015500*                   WRITE. EACH FILE'S OPEN SWITCH IS SET ONLY
+015600*                   AFTER ITS OPEN SUCCEEDS, SO 9000-TERMINATE
+015700*                   NEVER CLOSES A FILE THAT WAS NEVER OPENED.
+015800*----------------------------------------------------------------
+015900 1000-INITIALIZE.
+016000     OPEN INPUT NAMES-FILE.
+016100     IF HB-NF-FILE-STATUS NOT = "00"
+016200         DISPLAY "HELLOBAT: UNABLE TO OPEN NAMES-FILE - STATUS "
+016300             HB-NF-FILE-STATUS
+016400         MOVE 16 TO RETURN-CODE
+016500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+016600         GO TO 9999-EXIT
+016700     END-IF.
+016800     SET HB-NF-OPEN TO TRUE.
+016900     OPEN EXTEND NAME-EXCEPTION-FILE.
+017000     IF HB-NX-FILE-STATUS = "35"
+017100         OPEN OUTPUT NAME-EXCEPTION-FILE
+017200     END-IF.
+017300     SET HB-NX-OPEN TO TRUE.
+017400     OPEN I-O CHECKPOINT-FILE.
+017500     IF HB-CK-FILE-STATUS = "35"
+017600         OPEN OUTPUT CHECKPOINT-FILE
+017700         CLOSE CHECKPOINT-FILE
+017800         OPEN I-O CHECKPOINT-FILE
+017900     END-IF.
+018000     SET HB-CK-OPEN TO TRUE.
+018100     OPEN OUTPUT REPORT-FILE.
+018200     IF HB-RF-FILE-STATUS NOT = "00"
+018300         DISPLAY "HELLOBAT: UNABLE TO OPEN REPORT-FILE - STATUS "
+018400             HB-RF-FILE-STATUS
+018500         MOVE 16 TO RETURN-CODE
+018600         PERFORM 9000-TERMINATE THRU 9000-EXIT
+018700         GO TO 9999-EXIT
+018800     END-IF.
+018900     SET HB-RF-OPEN TO TRUE.
+019000     ACCEPT HB-RUN-DATE FROM DATE YYYYMMDD.
+019100     ACCEPT HB-RUN-TIME FROM TIME.
+019200     MOVE SPACES TO HB-REPORT-LINE.
+019300     STRING "GREETING ACTIVITY REPORT - STARTED "
+019400         HB-RUN-DATE " " HB-RUN-TIME
+019500         INTO HB-REPORT-LINE.
+019600     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+019700     MOVE SPACES TO HB-REPORT-LINE.
+019800     STRING "NAME" INTO HB-REPORT-LINE.
+019900     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+020000     OPEN EXTEND AUDIT-LOG-FILE.
+020100     IF HB-AL-FILE-STATUS = "35"
+020200         OPEN OUTPUT AUDIT-LOG-FILE
+020300     END-IF.
+020400     SET HB-AL-OPEN TO TRUE.
+020500     MOVE "JOBNAME" TO HB-ENV-NAME.
+020600     DISPLAY HB-ENV-NAME UPON ENVIRONMENT-NAME.
+020700     ACCEPT HB-JOB-ID FROM ENVIRONMENT-VALUE.
+020800     MOVE "TERMINALID" TO HB-ENV-NAME.
+020900     DISPLAY HB-ENV-NAME UPON ENVIRONMENT-NAME.
+021000     ACCEPT HB-TERMINAL-ID FROM ENVIRONMENT-VALUE.
+021100     ACCEPT HB-ARGLEN FROM ARGUMENT-NUMBER.
+021200     IF HB-ARGLEN > 0
+021300         DISPLAY 1 UPON ARGUMENT-NUMBER
+021400         ACCEPT HB-PARM FROM ARGUMENT-VALUE
+021500     END-IF.
+021600 1000-EXIT.
+021700     EXIT.
+021800
+021900*----------------------------------------------------------------
+022000* 1500-RESTART-CHECK - A CHECKPOINT LEFT BY A PRIOR RUN IS ONLY
+022100*                      HONORED WHEN THIS RUN WAS STARTED WITH
+022200*                      THE RESTART PARM. OTHERWISE THIS IS A
+022300*                      NORMAL NIGHTLY RUN, SO ANY LEFTOVER
+022400*                      CHECKPOINT IS CLEARED AND THE RUN STARTS
+022500*                      FROM THE TOP OF THE FILE.
+022600*----------------------------------------------------------------
+022700 1500-RESTART-CHECK.
+022800     MOVE "RESTART " TO CK-KEY.
+022900     READ CHECKPOINT-FILE
+023000         INVALID KEY
+023100             CONTINUE
+023200         NOT INVALID KEY
+023300             IF HB-RESTART-REQUESTED
+023400                 MOVE CK-LAST-RECORD-NO TO HB-SKIP-COUNT
+023500                 SET HB-CHECKPOINT-FOUND TO TRUE
+023600             ELSE
+023700                 DELETE CHECKPOINT-FILE
+023800                 MOVE "N" TO HB-CHECKPOINT-FOUND-SW
+023900             END-IF
+024000     END-READ.
+024100 1500-EXIT.
+024200     EXIT.
+024300
+024400*----------------------------------------------------------------
+024500* 2000-SKIP-PROCESSED - RE-READ PAST RECORDS ALREADY GREETED BY
+024600*                       A PRIOR RUN, SEED THE RECORD COUNT TO
+024700*                       THEIR ABSOLUTE POSITION, THEN PRIME THE
+024800*                       MAIN LOOP.
+024900*----------------------------------------------------------------
+025000 2000-SKIP-PROCESSED.
+025100     PERFORM 2100-SKIP-ONE THRU 2100-EXIT
+025200         VARYING HB-SKIP-IDX FROM 1 BY 1
+025300         UNTIL HB-SKIP-IDX > HB-SKIP-COUNT.
+025400     MOVE HB-SKIP-COUNT TO HB-RECORD-COUNT.
+025500     READ NAMES-FILE
+025600         AT END SET HB-EOF TO TRUE
+025700     END-READ.
+025800 2000-EXIT.
+025900     EXIT.
+026000
+026100 2100-SKIP-ONE.
+026200     READ NAMES-FILE
+026300         AT END SET HB-EOF TO TRUE
+026400     END-READ.
+026500 2100-EXIT.
+026600     EXIT.
+026700
+026800*----------------------------------------------------------------
+026900* 3100-PROCESS-RECORD - GREET ONE CUSTOMER AND READ THE NEXT.
+027000*                       HB-RECORD-COUNT IS THE ABSOLUTE POSITION
+027100*                       IN THE FILE, USED ONLY FOR CHECKPOINTING.
+027200*                       HB-GREETED-COUNT COUNTS ONLY RECORDS
+027300*                       GREETED BY THIS RUN, FOR THE TRAILER.
+027400*----------------------------------------------------------------
+027500 3100-PROCESS-RECORD.
+027600     ADD 1 TO HB-RECORD-COUNT.
+027700     ADD 1 TO HB-GREETED-COUNT.
+027800     PERFORM 3200-CHECK-TRUNCATION THRU 3200-EXIT.
+027900     PERFORM 3300-BUILD-GREETING THRU 3300-EXIT.
+028000     DISPLAY FUNCTION TRIM(HB-FORMATTED-GREETING).
+028100     PERFORM 3400-WRITE-DETAIL THRU 3400-EXIT.
+028200     PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+028300     DIVIDE HB-RECORD-COUNT BY HB-CHECKPOINT-INTERVAL
+028400         GIVING HB-CP-QUOTIENT
+028500         REMAINDER HB-CP-REMAINDER.
+028600     IF HB-CP-REMAINDER = 0
+028700         PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+028800     END-IF.
+028900     READ NAMES-FILE
+029000         AT END SET HB-EOF TO TRUE
+029100     END-READ.
+029200 3100-EXIT.
+029300     EXIT.
+029400
+029500*----------------------------------------------------------------
+029600* 3200-CHECK-TRUNCATION - FIT THE RAW NAME INTO GR-NAME, AND
+029700*                         LOG IT IF IT DID NOT FIT.
+029800*----------------------------------------------------------------
+029900 3200-CHECK-TRUNCATION.
+030000     MOVE FUNCTION LENGTH(FUNCTION TRIM(GR-RAW-NAME))
+030100         TO HB-NAME-LENGTH.
+030200     MOVE GR-RAW-NAME(1:32) TO GR-NAME.
+030300     IF HB-NAME-LENGTH > 32
+030400         MOVE GR-RAW-NAME TO NX-ORIGINAL-NAME
+030500         MOVE GR-NAME TO NX-TRUNCATED-NAME
+030600         MOVE HB-NAME-LENGTH TO NX-ORIGINAL-LENGTH
+030700         WRITE NAME-EXCEPTION-RECORD
+030800         ADD 1 TO HB-EXCEPTION-COUNT
+030900     END-IF.
+031000 3200-EXIT.
+031100     EXIT.
+031200
+031300*----------------------------------------------------------------
+031400* 3300-BUILD-GREETING - DELEGATE TO THE GREET SUBPROGRAM TO
+031500*                       FORMAT THE GREETING TEXT FOR THIS
+031600*                       RECORD. HB-AUDIT-NAME IS THE NAME USED
+031700*                       FOR THE REPORT AND AUDIT LOG - IT FALLS
+031800*                       BACK TO THE SALUTATION'S FIRST/LAST NAME
+031900*                       WHEN THE EXTRACT LEFT GR-NAME BLANK.
+032000*----------------------------------------------------------------
+032100 3300-BUILD-GREETING.
+032200     MOVE "N" TO HB-SALUTATION-SWITCH.
+032300     MOVE GR-NAME TO HB-AUDIT-NAME.
+032400     IF GR-TITLE NOT = SPACES OR GR-LAST-NAME NOT = SPACES
+032500         MOVE "Y" TO HB-SALUTATION-SWITCH
+032600         IF GR-NAME = SPACES
+032700             PERFORM 3350-RESOLVE-SALUTATION-NAME THRU 3350-EXIT
+032800         END-IF
+032900     END-IF.
+033000     CALL "GREET" USING GR-NAME GR-LANGUAGE-CODE
+033100         HB-SALUTATION-SWITCH GR-SALUTATION
+033200         HB-FORMATTED-GREETING.
+033300 3300-EXIT.
+033400     EXIT.
+033500
+033600*----------------------------------------------------------------
+033700* 3350-RESOLVE-SALUTATION-NAME - BUILD THE FIRST/LAST FALLBACK
+033800*                                NAME FOR THE AUDIT LOG AND
+033900*                                REPORT. THE COMBINED NAME CAN RUN
+034000*                                LONGER THAN THE 32-BYTE AUDIT
+034100*                                NAME FIELD, SO THE OVERAGE IS
+034200*                                DETECTED AND LOGGED THE SAME WAY
+034300*                                3200-CHECK-TRUNCATION LOGS A
+034400*                                RAW NAME THAT IS TOO LONG.
+034500*----------------------------------------------------------------
+034600 3350-RESOLVE-SALUTATION-NAME.
+034700     MOVE SPACES TO HB-SALUTATION-NAME.
+034800     STRING FUNCTION TRIM(GR-FIRST-NAME) " "
+034900         FUNCTION TRIM(GR-LAST-NAME)
+035000         INTO HB-SALUTATION-NAME.
+035100     MOVE FUNCTION LENGTH(FUNCTION TRIM(HB-SALUTATION-NAME))
+035200         TO HB-SALUTATION-LENGTH.
+035300     MOVE SPACES TO HB-AUDIT-NAME.
+035400     MOVE HB-SALUTATION-NAME(1:32) TO HB-AUDIT-NAME.
+035500     IF HB-SALUTATION-LENGTH > 32
+035600         MOVE HB-SALUTATION-NAME TO NX-ORIGINAL-NAME
+035700         MOVE HB-AUDIT-NAME TO NX-TRUNCATED-NAME
+035800         MOVE HB-SALUTATION-LENGTH TO NX-ORIGINAL-LENGTH
+035900         WRITE NAME-EXCEPTION-RECORD
+036000         ADD 1 TO HB-EXCEPTION-COUNT
+036100     END-IF.
+036200 3350-EXIT.
+036300     EXIT.
+036400
+036500*----------------------------------------------------------------
+036600* 3400-WRITE-DETAIL - ADD ONE LINE TO THE ACTIVITY REPORT FOR
+036700*                     THE CUSTOMER JUST GREETED.
+036800*----------------------------------------------------------------
+036900 3400-WRITE-DETAIL.
+037000     MOVE SPACES TO HB-REPORT-LINE.
+037100     STRING HB-AUDIT-NAME INTO HB-REPORT-LINE.
+037200     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+037300 3400-EXIT.
+037400     EXIT.
+037500
+037600*----------------------------------------------------------------
+037700* 3500-WRITE-AUDIT - RECORD THIS GREETING IN THE AUDIT LOG.
+037800*----------------------------------------------------------------
+037900 3500-WRITE-AUDIT.
+038000     MOVE HB-RUN-DATE TO AL-RUN-DATE.
+038100     MOVE HB-RUN-TIME TO AL-RUN-TIME.
+038200     MOVE HB-AUDIT-NAME TO AL-NAME.
+038300     MOVE HB-JOB-ID TO AL-JOB-ID.
+038400     MOVE HB-TERMINAL-ID TO AL-TERMINAL-ID.
+038500     WRITE AUDIT-LOG-RECORD.
+038600 3500-EXIT.
+038700     EXIT.
+038800
+038900*----------------------------------------------------------------
+039000* 4000-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO A
+039100*                         LATER RUN CAN RESTART AFTER AN ABEND.
+039200*                         CK-LAST-RECORD-NO IS THE ABSOLUTE
+039300*                         POSITION IN THE NAMES-FILE, NOT A
+039400*                         COUNT RELATIVE TO A RESTART POINT.
+039500*----------------------------------------------------------------
+039600 4000-WRITE-CHECKPOINT.
+039700     MOVE "RESTART " TO CK-KEY.
+039800     MOVE HB-RECORD-COUNT TO CK-LAST-RECORD-NO.
+039900     ACCEPT CK-RUN-DATE FROM DATE YYYYMMDD.
+040000     ACCEPT CK-RUN-TIME FROM TIME.
+040100     IF HB-CHECKPOINT-FOUND
+040200         REWRITE CHECKPOINT-RECORD
+040300     ELSE
+040400         WRITE CHECKPOINT-RECORD
+040500         SET HB-CHECKPOINT-FOUND TO TRUE
+040600     END-IF.
+040700 4000-EXIT.
+040800     EXIT.
+040900
+041000*----------------------------------------------------------------
+041100* 4500-CLEAR-CHECKPOINT - A NORMAL, SUCCESSFUL END OF RUN MEANS
+041200*                         THE WHOLE FILE WAS GREETED, SO ANY
+041300*                         CHECKPOINT ON FILE NO LONGER APPLIES
+041400*                         AND MUST NOT BE PICKED UP BY THE NEXT
+041500*                         RUN.
+041600*----------------------------------------------------------------
+041700 4500-CLEAR-CHECKPOINT.
+041800     IF HB-CHECKPOINT-FOUND
+041900         MOVE "RESTART " TO CK-KEY
+042000         DELETE CHECKPOINT-FILE
+042100         MOVE "N" TO HB-CHECKPOINT-FOUND-SW
+042200     END-IF.
+042300 4500-EXIT.
+042400     EXIT.
+042500
+042600*----------------------------------------------------------------
+042700* 5000-WRITE-REPORT-TRAILER - TOTALS AND END TIMESTAMP FOR THE
+042800*                             ACTIVITY REPORT. TOTAL GREETED
+042900*                             COUNTS ONLY RECORDS PROCESSED BY
+043000*                             THIS RUN, NOT THE ABSOLUTE RECORD
+043100*                             POSITION USED FOR CHECKPOINTING.
+043200*----------------------------------------------------------------
+043300 5000-WRITE-REPORT-TRAILER.
+043400     ACCEPT HB-END-DATE FROM DATE YYYYMMDD.
+043500     ACCEPT HB-END-TIME FROM TIME.
+043600     MOVE SPACES TO HB-REPORT-LINE.
+043700     MOVE HB-GREETED-COUNT TO HB-COUNT-EDIT.
+043800     STRING "TOTAL GREETED: " HB-COUNT-EDIT
+043900         INTO HB-REPORT-LINE.
+044000     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+044100     MOVE SPACES TO HB-REPORT-LINE.
+044200     MOVE HB-EXCEPTION-COUNT TO HB-COUNT-EDIT.
+044300     STRING "NAME EXCEPTIONS: " HB-COUNT-EDIT
+044400         INTO HB-REPORT-LINE.
+044500     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+044600     MOVE SPACES TO HB-REPORT-LINE.
+044700     STRING "RUN STARTED " HB-RUN-DATE " " HB-RUN-TIME
+044800         " - ENDED " HB-END-DATE " " HB-END-TIME
+044900         INTO HB-REPORT-LINE.
+045000     WRITE REPORT-RECORD FROM HB-REPORT-LINE.
+045100 5000-EXIT.
+045200     EXIT.
+045300
+045400*----------------------------------------------------------------
+045500* 9000-TERMINATE - CLOSE WHATEVER FILES THIS RUN ACTUALLY
+045600*                  OPENED. A RUN THAT ABORTS PARTWAY THROUGH
+045700*                  1000-INITIALIZE MAY NOT HAVE OPENED EVERY
+045800*                  FILE YET, AND CLOSING ONE THAT WAS NEVER
+045900*                  OPENED IS A FATAL RUNTIME ERROR, NOT A NO-OP.
+046000*----------------------------------------------------------------
+046100 9000-TERMINATE.
+046200     IF HB-NF-OPEN
+046300         CLOSE NAMES-FILE
+046400     END-IF.
+046500     IF HB-NX-OPEN
+046600         CLOSE NAME-EXCEPTION-FILE
+046700     END-IF.
+046800     IF HB-CK-OPEN
+046900         CLOSE CHECKPOINT-FILE
+047000     END-IF.
+047100     IF HB-RF-OPEN
+047200         CLOSE REPORT-FILE
+047300     END-IF.
+047400     IF HB-AL-OPEN
+047500         CLOSE AUDIT-LOG-FILE
+047600     END-IF.
+047700 9000-EXIT.
+047800     EXIT.
+047900
+048000 9999-EXIT.
+048100     EXIT PROGRAM.
