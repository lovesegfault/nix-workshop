@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GREET.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROCESSING-CENTER.
+000500 DATE-WRITTEN. 2026-01-15.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* GREET      - CALLABLE SUBPROGRAM THAT BUILDS A FORMATTED
+000900*              GREETING FOR A GIVEN NAME AND LANGUAGE CODE.
+001000*              CENTRALIZES THE PHRASE TABLE SO HELLO, HELLOBAT,
+001100*              AND ANY OTHER CALLER (SUCH AS THE NIGHTLY
+001200*              CUSTOMER-STATEMENT PRINT PROGRAM) ALL FORMAT
+001300*              GREETINGS THE SAME WAY. WHEN THE CALLER PASSES
+001350*              A STRUCTURED TITLE/FIRST/LAST/SUFFIX BREAKOUT AND
+001360*              SETS THE SALUTATION SWITCH, A FORMAL SALUTATION
+001370*              IS BUILT INSTEAD OF THE FLAT GREETING.
+001400*----------------------------------------------------------------
+001500* MODIFICATION HISTORY
+001600*   2026-01-15 RH  INITIAL VERSION - EXTRACTED FROM HELLO AND
+001700*                  HELLOBAT.
+001750*   2026-01-25 RH  ADDED THE SALUTATION SWITCH AND GREETING-
+001760*                  FORMAT PARAMETER FOR FORMAL CORRESPONDENCE.
+001770*   2026-01-30 RH  THE SALUTATION NO LONGER LEAVES A DOUBLE
+001780*                  SPACE WHEN THE TITLE OR FIRST NAME IS BLANK -
+001790*                  EACH PIECE NOW SUPPLIES ITS OWN LEADING
+001800*                  SEPARATOR ONLY WHEN IT IS ACTUALLY PRESENT.
+001810*----------------------------------------------------------------
+001900
+002000 ENVIRONMENT DIVISION.
+002100
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 77  GT-PHRASE-IDX           PIC 9(04) COMP.
+002450 77  GT-SALUTATION-PTR       PIC 9(04) COMP.
+002500 77  GT-PHRASE-FOUND-SW      PIC X(01) VALUE "N".
+002600     88  GT-PHRASE-FOUND               VALUE "Y".
+002700 77  GT-PHRASE-TEXT          PIC X(12).
+002800*----------------------------------------------------------------
+002900* GT-PHRASE-TABLE - GREETING PHRASE BY LANGUAGE CODE.
+003000*----------------------------------------------------------------
+003100 01  GT-PHRASE-LIST.
+003200     05  FILLER                  PIC X(14) VALUE "ENHello       ".
+003300     05  FILLER                  PIC X(14) VALUE "ESHola        ".
+003400     05  FILLER                  PIC X(14) VALUE "FRBonjour     ".
+003500     05  FILLER                  PIC X(14) VALUE "PTOla         ".
+003600 01  GT-PHRASE-TABLE REDEFINES GT-PHRASE-LIST.
+003700     05  GT-PHRASE-ENTRY OCCURS 4 TIMES.
+003800         10  GT-PHRASE-LANG-CODE PIC X(02).
+003900         10  GT-PHRASE-PHRASE    PIC X(12).
+004000
+004100 LINKAGE SECTION.
+004200 01  GT-NAME                 PIC X(32).
+004300 01  GT-LANGUAGE-CODE        PIC X(02).
+004350 01  GT-SALUTATION-SWITCH    PIC X(01).
+004360     88  GT-USE-SALUTATION            VALUE "Y".
+004370 01  GT-GREETING-FORMAT.
+004380     COPY GREETFMT.
+004400 01  GT-FORMATTED-GREETING   PIC X(80).
+004500
+004600 PROCEDURE DIVISION USING GT-NAME GT-LANGUAGE-CODE
+004650         GT-SALUTATION-SWITCH GT-GREETING-FORMAT
+004700         GT-FORMATTED-GREETING.
+004800
+004900*----------------------------------------------------------------
+005000* 0000-MAINLINE
+005100*----------------------------------------------------------------
+005200 0000-MAINLINE.
+005300     PERFORM 1000-LOOKUP-PHRASE THRU 1000-EXIT.
+005350     IF GT-USE-SALUTATION
+005360         PERFORM 2000-BUILD-SALUTATION THRU 2000-EXIT
+005370     ELSE
+005380         PERFORM 3000-BUILD-FLAT-GREETING THRU 3000-EXIT
+005390     END-IF.
+005800     GO TO 9999-EXIT.
+005900
+006000*----------------------------------------------------------------
+006100* 1000-LOOKUP-PHRASE - FIND THE GREETING PHRASE FOR THE
+006200*                      LANGUAGE CODE GIVEN, DEFAULTING TO
+006300*                      ENGLISH IF THE CODE IS NOT RECOGNIZED.
+006400*----------------------------------------------------------------
+006500 1000-LOOKUP-PHRASE.
+006600     MOVE "N" TO GT-PHRASE-FOUND-SW.
+006700     MOVE "HELLO       " TO GT-PHRASE-TEXT.
+006800     PERFORM 1100-SEARCH-ONE THRU 1100-EXIT
+006900         VARYING GT-PHRASE-IDX FROM 1 BY 1
+007000         UNTIL GT-PHRASE-IDX > 4 OR GT-PHRASE-FOUND.
+007100 1000-EXIT.
+007200     EXIT.
+007300
+007400 1100-SEARCH-ONE.
+007500     IF GT-PHRASE-LANG-CODE(GT-PHRASE-IDX) = GT-LANGUAGE-CODE
+007600         MOVE GT-PHRASE-PHRASE(GT-PHRASE-IDX) TO GT-PHRASE-TEXT
+007700         SET GT-PHRASE-FOUND TO TRUE
+007800     END-IF.
+007900 1100-EXIT.
+008000     EXIT.
+008100
+008200*----------------------------------------------------------------
+008300* 2000-BUILD-SALUTATION - "DEAR [TITLE] [FIRST] LAST[, SUFFIX],"
+008320*                         TITLE AND FIRST NAME ARE OPTIONAL - EACH
+008340*                         PIECE SUPPLIES ITS OWN LEADING SPACE, SO
+008360*                         A PIECE LEFT BLANK BY THE CALLER DOES
+008380*                         NOT LEAVE A DOUBLE SPACE BEHIND.
+008400*----------------------------------------------------------------
+008500 2000-BUILD-SALUTATION.
+008600     MOVE SPACES TO GT-FORMATTED-GREETING.
+008650     MOVE 1 TO GT-SALUTATION-PTR.
+008700     STRING "Dear" INTO GT-FORMATTED-GREETING
+008720         WITH POINTER GT-SALUTATION-PTR.
+008740     IF GF-TITLE NOT = SPACES
+008760         STRING " " FUNCTION TRIM(GF-TITLE)
+008780             INTO GT-FORMATTED-GREETING
+008800             WITH POINTER GT-SALUTATION-PTR
+008820     END-IF.
+008840     IF GF-FIRST-NAME NOT = SPACES
+008860         STRING " " FUNCTION TRIM(GF-FIRST-NAME)
+008880             INTO GT-FORMATTED-GREETING
+008900             WITH POINTER GT-SALUTATION-PTR
+008920     END-IF.
+008940     IF GF-LAST-NAME NOT = SPACES
+008960         STRING " " FUNCTION TRIM(GF-LAST-NAME)
+008980             INTO GT-FORMATTED-GREETING
+009000             WITH POINTER GT-SALUTATION-PTR
+009020     END-IF.
+009040     IF GF-SUFFIX NOT = SPACES
+009060         STRING ", " FUNCTION TRIM(GF-SUFFIX)
+009080             INTO GT-FORMATTED-GREETING
+009090             WITH POINTER GT-SALUTATION-PTR
+009100     END-IF.
+009150     STRING "," INTO GT-FORMATTED-GREETING
+009180         WITH POINTER GT-SALUTATION-PTR.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200*----------------------------------------------------------------
+010300* 3000-BUILD-FLAT-GREETING - "PHRASE, NAME!"
+010400*----------------------------------------------------------------
+010500 3000-BUILD-FLAT-GREETING.
+010600     MOVE SPACES TO GT-FORMATTED-GREETING.
+010700     STRING FUNCTION TRIM(GT-PHRASE-TEXT) ", "
+010800         FUNCTION TRIM(GT-NAME) "!"
+010900         INTO GT-FORMATTED-GREETING.
+011000 3000-EXIT.
+011100     EXIT.
+011200
+011300 9999-EXIT.
+011400     EXIT PROGRAM.
