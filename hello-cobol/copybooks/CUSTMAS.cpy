@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* CUSTMAS    - CUSTOMER-MASTER RECORD LAYOUT (INDEXED FILE)
+000300*              KEYED BY CM-CUSTOMER-ID. READ DIRECTLY BY
+000400*              HELLOCM IN PLACE OF ONE-PROCESS-PER-CUSTOMER
+000500*              INVOCATION OF HELLO. CM-SALUTATION CARRIES THE
+000550*              OPTIONAL STRUCTURED TITLE/FIRST/LAST/SUFFIX
+000560*              BREAKOUT FOR FORMAL CORRESPONDENCE.
+000600*----------------------------------------------------------------
+000700 01  CUSTOMER-MASTER-RECORD.
+000800     05  CM-CUSTOMER-ID          PIC X(10).
+000900     05  CM-NAME                 PIC X(32).
+001000     05  CM-LANGUAGE-CODE        PIC X(02).
+001100     05  CM-SALUTATION.
+001200         COPY GREETFMT
+001300             REPLACING ==GF-TITLE==      BY ==CM-TITLE==
+001400                       ==GF-FIRST-NAME== BY ==CM-FIRST-NAME==
+001500                       ==GF-LAST-NAME==  BY ==CM-LAST-NAME==
+001600                       ==GF-SUFFIX==     BY ==CM-SUFFIX==.
