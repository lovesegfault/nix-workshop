@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------
+000200* GREETFMT   - STRUCTURED SALUTATION LAYOUT: TITLE, FIRST NAME,
+000300*              LAST NAME AND SUFFIX, FOR FORMAL CORRESPONDENCE
+000400*              (E.G. "DEAR DR. JANE SMITH,").
+000500*
+000600*              COPY ... REPLACING WITH FULL IDENTIFIER PAIRS
+000700*              WHEN NESTING THESE FIELDS UNDER A LARGER RECORD,
+000800*              SINCE COBOL REPLACING MATCHES WHOLE WORDS, NOT
+000900*              PREFIXES.
+001000*----------------------------------------------------------------
+001100     10  GF-TITLE                PIC X(06).
+001200     10  GF-FIRST-NAME           PIC X(20).
+001300     10  GF-LAST-NAME            PIC X(20).
+001400     10  GF-SUFFIX               PIC X(06).
