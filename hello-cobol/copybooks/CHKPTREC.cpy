@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* CHKPTREC   - CHECKPOINT-RECORD LAYOUT FOR BATCH RESTART.
+000300*              KEYED BY CK-KEY SO A BATCH RUN CAN RESUME AFTER
+000400*              AN ABEND WITHOUT RE-GREETING CUSTOMERS ALREADY
+000500*              PROCESSED.
+000600*----------------------------------------------------------------
+000700 01  CHECKPOINT-RECORD.
+000800     05  CK-KEY                   PIC X(08).
+000900     05  CK-LAST-RECORD-NO        PIC 9(08) COMP.
+000950     05  CK-LAST-CUSTOMER-ID      PIC X(10).
+001000     05  CK-RUN-DATE              PIC X(08).
+001100     05  CK-RUN-TIME              PIC X(08).
