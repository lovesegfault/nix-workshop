@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* AUDITREC   - AUDIT-LOG-RECORD LAYOUT. ONE ROW IS WRITTEN FOR
+000300*              EVERY GREETING ISSUED, SO OPERATIONS CAN TRACE
+000400*              WHO WAS GREETED, WHEN, AND FROM WHICH JOB OR
+000500*              TERMINAL.
+000600*----------------------------------------------------------------
+000700 01  AUDIT-LOG-RECORD.
+000800     05  AL-RUN-DATE              PIC X(08).
+000900     05  AL-RUN-TIME              PIC X(08).
+001000     05  AL-NAME                  PIC X(32).
+001100     05  AL-JOB-ID                PIC X(08).
+001200     05  AL-TERMINAL-ID           PIC X(08).
