@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* NAMEEXCP   - NAME-EXCEPTION-RECORD LAYOUT. WRITTEN WHEN AN
+000300*              INCOMING NAME IS LONGER THAN THE 32-BYTE NAME
+000400*              FIELD IT MUST BE MOVED INTO, SO THE TRUNCATION
+000500*              IS CAUGHT AND REPORTED INSTEAD OF DISCOVERED
+000600*              ONLY WHEN A CUSTOMER COMPLAINS ABOUT A MANGLED
+000700*              GREETING CARD.
+000800*----------------------------------------------------------------
+000900 01  NAME-EXCEPTION-RECORD.
+001000     05  NX-ORIGINAL-NAME         PIC X(60).
+001100     05  NX-TRUNCATED-NAME        PIC X(32).
+001200     05  NX-ORIGINAL-LENGTH       PIC 9(04).
