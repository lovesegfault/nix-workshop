@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000200* GREETREC   - GREETING-RECORD LAYOUT FOR THE NAMES-FILE USED
+000300*              BY THE HELLOBAT BULK-GREETING DRIVER.
+000400*
+000450*              GR-RAW-NAME CARRIES THE NAME AS SUPPLIED BY THE
+000460*              UPSTREAM EXTRACT, WHICH MAY RUN LONGER THAN THE
+000470*              32-BYTE GR-NAME FIELD HELLOBAT ACTUALLY PRINTS -
+000480*              THE EXCESS IS DETECTED AND LOGGED, NOT SILENTLY
+000490*              DROPPED. GR-SALUTATION CARRIES THE OPTIONAL
+000492*              STRUCTURED TITLE/FIRST/LAST/SUFFIX BREAKOUT FOR
+000494*              FORMAL CORRESPONDENCE; WHEN THE EXTRACT DOES NOT
+000496*              SUPPLY IT, IT IS LEFT BLANK AND THE FLAT GR-NAME
+000498*              IS GREETED INSTEAD.
+000500*----------------------------------------------------------------
+000510 01  GREETING-RECORD.
+000520     05  GR-RAW-NAME             PIC X(60).
+000600     05  GR-NAME                 PIC X(32).
+000610     05  GR-LANGUAGE-CODE        PIC X(02).
+000620     05  GR-SALUTATION.
+000630         COPY GREETFMT
+000640             REPLACING ==GF-TITLE==      BY ==GR-TITLE==
+000650                       ==GF-FIRST-NAME== BY ==GR-FIRST-NAME==
+000660                       ==GF-LAST-NAME==  BY ==GR-LAST-NAME==
+000670                       ==GF-SUFFIX==     BY ==GR-SUFFIX==.
