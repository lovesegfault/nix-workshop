@@ -0,0 +1,491 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLOCM.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROCESSING-CENTER.
+000500 DATE-WRITTEN. 2026-01-20.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HELLOCM    - BULK-GREETING DRIVER THAT READS THE INDEXED
+000900*              CUSTOMER-MASTER FILE DIRECTLY, IN PLACE OF
+001000*              INVOKING HELLO ONCE PER CUSTOMER. INTENDED FOR
+001100*              HIGH-VOLUME RUNS WHERE THE NIGHTLY EXTRACT HAS
+001200*              ALREADY BEEN LOADED INTO THE CUSTOMER MASTER.
+001300*----------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   2026-01-20 RH  INITIAL VERSION.
+001600*   2026-01-25 RH  SENDS THE CUSTOMER'S SALUTATION BREAKOUT TO
+001700*                  GREET WHENEVER THE MASTER RECORD CARRIES A
+001800*                  TITLE OR LAST NAME, SO FORMAL CORRESPONDENCE
+001900*                  GETS THE "DEAR ..." SALUTATION.
+002000*   2026-01-28 RH  A RUN NO LONGER HONORS A LEFTOVER CHECKPOINT
+002100*                  UNLESS THE PARM SAYS RESTART - A NORMAL
+002200*                  NIGHTLY RUN CLEARS ANY CHECKPOINT IT FINDS
+002300*                  AND STARTS FROM THE TOP OF THE CUSTOMER
+002400*                  MASTER. THE PRINT FILE NOW CARRIES THE
+002500*                  FORMATTED GREETING, NOT JUST THE FLAT NAME,
+002600*                  AND THE REPORT FILE NOW LISTS EVERY CUSTOMER
+002700*                  GREETED. THE REPORT AND AUDIT LOG FALL BACK
+002800*                  TO THE SALUTATION'S FIRST/LAST NAME WHEN THE
+002900*                  FLAT NAME IS BLANK.
+003000*   2026-01-30 RH  THE CUSTOMER-MASTER OPEN IS NOW CHECKED, SO A
+003100*                  MISSING OR LOCKED MASTER ABORTS THE RUN
+003200*                  INSTEAD OF READING AN UNOPENED FILE. THE
+003300*                  SALUTATION FALLBACK NAME IS NOW LENGTH-CHECKED
+003400*                  BEFORE IT IS MOVED INTO THE 32-BYTE AUDIT/
+003500*                  REPORT NAME, SO A COMBINED FIRST/LAST NAME
+003600*                  LONGER THAN 32 BYTES IS LOGGED AS A NAME
+003700*                  EXCEPTION INSTEAD OF BEING SILENTLY CUT OFF.
+003800*   2026-02-02 RH  PRINT-FILE AND REPORT-FILE NOW HAVE A CHECKED
+003900*                  FILE STATUS LIKE EVERY OTHER FILE. 9000-
+004000*                  TERMINATE NO LONGER CLOSES A FILE THAT WAS
+004010*                  NEVER SUCCESSFULLY OPENED - EACH FILE SETS ITS
+004020*                  OWN OPEN SWITCH SO THE ABORT PATH OUT OF
+004030*                  1000-INITIALIZE CLOSES ONLY WHAT IT ACTUALLY
+004040*                  OPENED.
+004100*----------------------------------------------------------------
+004200
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+004700         ORGANIZATION IS INDEXED
+004800         ACCESS MODE IS DYNAMIC
+004900         RECORD KEY IS CM-CUSTOMER-ID
+005000         FILE STATUS IS HC-CM-FILE-STATUS.
+005100
+005200     SELECT PRINT-FILE ASSIGN TO "PRINTFIL"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS HC-PF-FILE-STATUS.
+005500
+005600     SELECT NAME-EXCEPTION-FILE ASSIGN TO "NAMEEXCP"
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS HC-NX-FILE-STATUS.
+005900
+006000     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS HC-AL-FILE-STATUS.
+006300
+006400     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFI2"
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS MODE IS RANDOM
+006700         RECORD KEY IS CK-KEY
+006800         FILE STATUS IS HC-CK-FILE-STATUS.
+006900
+007000     SELECT REPORT-FILE ASSIGN TO "RPTFIL2"
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS HC-RF-FILE-STATUS.
+007300
+007400 DATA DIVISION.
+007500 FILE SECTION.
+007600 FD  CUSTOMER-MASTER-FILE.
+007700     COPY CUSTMAS.
+007800
+007900 FD  PRINT-FILE.
+008000 01  PRINT-RECORD                PIC X(132).
+008100
+008200 FD  NAME-EXCEPTION-FILE.
+008300     COPY NAMEEXCP.
+008400
+008500 FD  AUDIT-LOG-FILE.
+008600     COPY AUDITREC.
+008700
+008800 FD  CHECKPOINT-FILE.
+008900     COPY CHKPTREC.
+009000
+009100 FD  REPORT-FILE.
+009200 01  REPORT-RECORD               PIC X(132).
+009300
+009400 WORKING-STORAGE SECTION.
+009500 77  HC-EOF-SW               PIC X(01) VALUE "N".
+009600     88  HC-EOF                        VALUE "Y".
+009700 77  HC-CM-FILE-STATUS       PIC X(02).
+009800 77  HC-CM-OPEN-SW           PIC X(01) VALUE "N".
+009900     88  HC-CM-OPEN                    VALUE "Y".
+010000 77  HC-PF-FILE-STATUS       PIC X(02).
+010100 77  HC-PF-OPEN-SW           PIC X(01) VALUE "N".
+010200     88  HC-PF-OPEN                    VALUE "Y".
+010300 77  HC-NX-FILE-STATUS       PIC X(02).
+010400 77  HC-NX-OPEN-SW           PIC X(01) VALUE "N".
+010500     88  HC-NX-OPEN                    VALUE "Y".
+010600 77  HC-AL-FILE-STATUS       PIC X(02).
+010700 77  HC-AL-OPEN-SW           PIC X(01) VALUE "N".
+010800     88  HC-AL-OPEN                    VALUE "Y".
+010900 77  HC-CK-FILE-STATUS       PIC X(02).
+011000 77  HC-CK-OPEN-SW           PIC X(01) VALUE "N".
+011100     88  HC-CK-OPEN                    VALUE "Y".
+011200 77  HC-RF-FILE-STATUS       PIC X(02).
+011300 77  HC-RF-OPEN-SW           PIC X(01) VALUE "N".
+011400     88  HC-RF-OPEN                    VALUE "Y".
+011500 77  HC-CHECKPOINT-FOUND-SW  PIC X(01) VALUE "N".
+011600     88  HC-CHECKPOINT-FOUND           VALUE "Y".
+011700 77  HC-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 1000.
+011800 77  HC-RECORD-COUNT         PIC 9(08) COMP VALUE 0.
+011900 77  HC-GREETED-COUNT        PIC 9(08) COMP VALUE 0.
+012000 77  HC-EXCEPTION-COUNT      PIC 9(08) COMP VALUE 0.
+012100 77  HC-CP-QUOTIENT          PIC 9(08) COMP.
+012200 77  HC-CP-REMAINDER         PIC 9(04) COMP.
+012300 77  HC-RESTART-KEY          PIC X(10) VALUE SPACES.
+012400 77  HC-FORMATTED-GREETING   PIC X(80).
+012500 77  HC-SALUTATION-SWITCH    PIC X(01) VALUE "N".
+012600 77  HC-AUDIT-NAME           PIC X(32).
+012700 77  HC-SALUTATION-NAME      PIC X(41).
+012800 77  HC-SALUTATION-LENGTH    PIC 9(04) COMP.
+012900 77  HC-RUN-DATE             PIC X(08).
+013000 77  HC-RUN-TIME             PIC X(08).
+013100 77  HC-END-DATE             PIC X(08).
+013200 77  HC-END-TIME             PIC X(08).
+013300 77  HC-COUNT-EDIT           PIC ZZZZZZZ9.
+013400 77  HC-ENV-NAME             PIC X(20).
+013500 77  HC-JOB-ID               PIC X(08).
+013600 77  HC-TERMINAL-ID          PIC X(08).
+013700 01  HC-REPORT-LINE          PIC X(132).
+013800 77  HC-ARGLEN               PIC 9(04) COMP.
+013900 77  HC-PARM                 PIC X(08) VALUE SPACES.
+014000     88  HC-RESTART-REQUESTED          VALUE "RESTART ".
+014100
+014200 PROCEDURE DIVISION.
+014300
+014400*----------------------------------------------------------------
+014500* 0000-MAINLINE
+014600*----------------------------------------------------------------
+014700 0000-MAINLINE.
+014800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014900     PERFORM 1500-RESTART-CHECK THRU 1500-EXIT.
+015000     PERFORM 2000-SKIP-PROCESSED THRU 2000-EXIT.
+015100     PERFORM 3100-PROCESS-RECORD THRU 3100-EXIT
+015200         UNTIL HC-EOF.
+015300     PERFORM 4500-CLEAR-CHECKPOINT THRU 4500-EXIT.
+015400     PERFORM 5000-WRITE-REPORT-TRAILER THRU 5000-EXIT.
+015500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015600     GO TO 9999-EXIT.
+015700
+015800*----------------------------------------------------------------
+015900* 1000-INITIALIZE - OPEN FILES, READ THE RESTART PARM, AND
+016000*                   WRITE THE REPORT HEADER. A MISSING OR LOCKED
+016100*                   CUSTOMER MASTER, OR AN UNWRITABLE PRINT OR
+016200*                   REPORT FILE, ABORTS THE RUN RATHER THAN
+016300*                   FALLING INTO THE MAIN LOOP WITH NOTHING TO
+016400*                   READ OR NOWHERE TO WRITE. EACH FILE'S OPEN
+016500*                   SWITCH IS SET ONLY AFTER ITS OPEN SUCCEEDS,
+016600*                   SO 9000-TERMINATE NEVER CLOSES A FILE THAT
+016700*                   WAS NEVER OPENED.
+016800*----------------------------------------------------------------
+016900 1000-INITIALIZE.
+017000     OPEN INPUT CUSTOMER-MASTER-FILE.
+017100     IF HC-CM-FILE-STATUS NOT = "00"
+017200         DISPLAY "HELLOCM: UNABLE TO OPEN CUSTOMER MASTER - "
+017300             "STATUS " HC-CM-FILE-STATUS
+017400         MOVE 16 TO RETURN-CODE
+017500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+017600         GO TO 9999-EXIT
+017700     END-IF.
+017800     SET HC-CM-OPEN TO TRUE.
+017900     OPEN OUTPUT PRINT-FILE.
+018000     IF HC-PF-FILE-STATUS NOT = "00"
+018100         DISPLAY "HELLOCM: UNABLE TO OPEN PRINT-FILE - STATUS "
+018200             HC-PF-FILE-STATUS
+018300         MOVE 16 TO RETURN-CODE
+018400         PERFORM 9000-TERMINATE THRU 9000-EXIT
+018500         GO TO 9999-EXIT
+018600     END-IF.
+018700     SET HC-PF-OPEN TO TRUE.
+018800     OPEN EXTEND NAME-EXCEPTION-FILE.
+018900     IF HC-NX-FILE-STATUS = "35"
+019000         OPEN OUTPUT NAME-EXCEPTION-FILE
+019100     END-IF.
+019200     SET HC-NX-OPEN TO TRUE.
+019300     OPEN EXTEND AUDIT-LOG-FILE.
+019400     IF HC-AL-FILE-STATUS = "35"
+019500         OPEN OUTPUT AUDIT-LOG-FILE
+019600     END-IF.
+019700     SET HC-AL-OPEN TO TRUE.
+019800     OPEN I-O CHECKPOINT-FILE.
+019900     IF HC-CK-FILE-STATUS = "35"
+020000         OPEN OUTPUT CHECKPOINT-FILE
+020100         CLOSE CHECKPOINT-FILE
+020200         OPEN I-O CHECKPOINT-FILE
+020300     END-IF.
+020400     SET HC-CK-OPEN TO TRUE.
+020500     OPEN OUTPUT REPORT-FILE.
+020600     IF HC-RF-FILE-STATUS NOT = "00"
+020700         DISPLAY "HELLOCM: UNABLE TO OPEN REPORT-FILE - STATUS "
+020800             HC-RF-FILE-STATUS
+020900         MOVE 16 TO RETURN-CODE
+021000         PERFORM 9000-TERMINATE THRU 9000-EXIT
+021100         GO TO 9999-EXIT
+021200     END-IF.
+021300     SET HC-RF-OPEN TO TRUE.
+021400     ACCEPT HC-RUN-DATE FROM DATE YYYYMMDD.
+021500     ACCEPT HC-RUN-TIME FROM TIME.
+021600     MOVE SPACES TO HC-REPORT-LINE.
+021700     STRING "GREETING ACTIVITY REPORT - STARTED "
+021800         HC-RUN-DATE " " HC-RUN-TIME
+021900         INTO HC-REPORT-LINE.
+022000     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+022100     MOVE SPACES TO HC-REPORT-LINE.
+022200     STRING "NAME" INTO HC-REPORT-LINE.
+022300     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+022400     MOVE "JOBNAME" TO HC-ENV-NAME.
+022500     DISPLAY HC-ENV-NAME UPON ENVIRONMENT-NAME.
+022600     ACCEPT HC-JOB-ID FROM ENVIRONMENT-VALUE.
+022700     MOVE "TERMINALID" TO HC-ENV-NAME.
+022800     DISPLAY HC-ENV-NAME UPON ENVIRONMENT-NAME.
+022900     ACCEPT HC-TERMINAL-ID FROM ENVIRONMENT-VALUE.
+023000     ACCEPT HC-ARGLEN FROM ARGUMENT-NUMBER.
+023100     IF HC-ARGLEN > 0
+023200         DISPLAY 1 UPON ARGUMENT-NUMBER
+023300         ACCEPT HC-PARM FROM ARGUMENT-VALUE
+023400     END-IF.
+023500 1000-EXIT.
+023600     EXIT.
+023700
+023800*----------------------------------------------------------------
+023900* 1500-RESTART-CHECK - A CHECKPOINT LEFT BY A PRIOR RUN IS ONLY
+024000*                      HONORED WHEN THIS RUN WAS STARTED WITH
+024100*                      THE RESTART PARM. OTHERWISE THIS IS A
+024200*                      NORMAL NIGHTLY RUN, SO ANY LEFTOVER
+024300*                      CHECKPOINT IS CLEARED AND THE RUN STARTS
+024400*                      FROM THE TOP OF THE CUSTOMER MASTER.
+024500*----------------------------------------------------------------
+024600 1500-RESTART-CHECK.
+024700     MOVE "RESTART " TO CK-KEY.
+024800     READ CHECKPOINT-FILE
+024900         INVALID KEY
+025000             CONTINUE
+025100         NOT INVALID KEY
+025200             IF HC-RESTART-REQUESTED
+025300                 MOVE CK-LAST-CUSTOMER-ID TO HC-RESTART-KEY
+025400                 SET HC-CHECKPOINT-FOUND TO TRUE
+025500             ELSE
+025600                 DELETE CHECKPOINT-FILE
+025700                 MOVE "N" TO HC-CHECKPOINT-FOUND-SW
+025800             END-IF
+025900     END-READ.
+026000 1500-EXIT.
+026100     EXIT.
+026200
+026300*----------------------------------------------------------------
+026400* 2000-SKIP-PROCESSED - START PAST THE LAST CUSTOMER GREETED BY
+026500*                       A PRIOR RUN, THEN PRIME THE MAIN LOOP.
+026600*----------------------------------------------------------------
+026700 2000-SKIP-PROCESSED.
+026800     IF HC-RESTART-KEY NOT = SPACES
+026900         MOVE HC-RESTART-KEY TO CM-CUSTOMER-ID
+027000         START CUSTOMER-MASTER-FILE
+027100             KEY IS GREATER THAN CM-CUSTOMER-ID
+027200             INVALID KEY SET HC-EOF TO TRUE
+027300         END-START
+027400     END-IF.
+027500     IF NOT HC-EOF
+027600         READ CUSTOMER-MASTER-FILE NEXT RECORD
+027700             AT END SET HC-EOF TO TRUE
+027800         END-READ
+027900     END-IF.
+028000 2000-EXIT.
+028100     EXIT.
+028200
+028300*----------------------------------------------------------------
+028400* 3100-PROCESS-RECORD - GREET ONE CUSTOMER AND READ THE NEXT.
+028500*----------------------------------------------------------------
+028600 3100-PROCESS-RECORD.
+028700     ADD 1 TO HC-RECORD-COUNT.
+028800     PERFORM 3300-BUILD-GREETING THRU 3300-EXIT.
+028900     DISPLAY FUNCTION TRIM(HC-FORMATTED-GREETING).
+029000     PERFORM 3400-WRITE-PRINT-LINE THRU 3400-EXIT.
+029100     PERFORM 3450-WRITE-REPORT-DETAIL THRU 3450-EXIT.
+029200     PERFORM 3500-WRITE-AUDIT THRU 3500-EXIT.
+029300     ADD 1 TO HC-GREETED-COUNT.
+029400     DIVIDE HC-RECORD-COUNT BY HC-CHECKPOINT-INTERVAL
+029500         GIVING HC-CP-QUOTIENT
+029600         REMAINDER HC-CP-REMAINDER.
+029700     IF HC-CP-REMAINDER = 0
+029800         PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+029900     END-IF.
+030000     READ CUSTOMER-MASTER-FILE NEXT RECORD
+030100         AT END SET HC-EOF TO TRUE
+030200     END-READ.
+030300 3100-EXIT.
+030400     EXIT.
+030500
+030600*----------------------------------------------------------------
+030700* 3300-BUILD-GREETING - DELEGATE TO THE GREET SUBPROGRAM TO
+030800*                       FORMAT THE GREETING TEXT FOR THIS
+030900*                       CUSTOMER. HC-AUDIT-NAME IS THE NAME USED
+031000*                       FOR THE REPORT AND AUDIT LOG - IT FALLS
+031100*                       BACK TO THE SALUTATION'S FIRST/LAST NAME
+031200*                       WHEN THE MASTER RECORD LEFT CM-NAME
+031300*                       BLANK.
+031400*----------------------------------------------------------------
+031500 3300-BUILD-GREETING.
+031600     MOVE "N" TO HC-SALUTATION-SWITCH.
+031700     MOVE CM-NAME TO HC-AUDIT-NAME.
+031800     IF CM-TITLE NOT = SPACES OR CM-LAST-NAME NOT = SPACES
+031900         MOVE "Y" TO HC-SALUTATION-SWITCH
+032000         IF CM-NAME = SPACES
+032100             PERFORM 3350-RESOLVE-SALUTATION-NAME THRU 3350-EXIT
+032200         END-IF
+032300     END-IF.
+032400     CALL "GREET" USING CM-NAME CM-LANGUAGE-CODE
+032500         HC-SALUTATION-SWITCH CM-SALUTATION
+032600         HC-FORMATTED-GREETING.
+032700 3300-EXIT.
+032800     EXIT.
+032900
+033000*----------------------------------------------------------------
+033100* 3350-RESOLVE-SALUTATION-NAME - BUILD THE FIRST/LAST FALLBACK
+033200*                                NAME FOR THE AUDIT LOG AND
+033300*                                REPORT. THE COMBINED NAME CAN RUN
+033400*                                LONGER THAN THE 32-BYTE AUDIT
+033500*                                NAME FIELD, SO THE OVERAGE IS
+033600*                                DETECTED AND LOGGED AS A NAME
+033700*                                EXCEPTION INSTEAD OF BEING
+033800*                                SILENTLY CUT OFF.
+033900*----------------------------------------------------------------
+034000 3350-RESOLVE-SALUTATION-NAME.
+034100     MOVE SPACES TO HC-SALUTATION-NAME.
+034200     STRING FUNCTION TRIM(CM-FIRST-NAME) " "
+034300         FUNCTION TRIM(CM-LAST-NAME)
+034400         INTO HC-SALUTATION-NAME.
+034500     MOVE FUNCTION LENGTH(FUNCTION TRIM(HC-SALUTATION-NAME))
+034600         TO HC-SALUTATION-LENGTH.
+034700     MOVE SPACES TO HC-AUDIT-NAME.
+034800     MOVE HC-SALUTATION-NAME(1:32) TO HC-AUDIT-NAME.
+034900     IF HC-SALUTATION-LENGTH > 32
+035000         MOVE HC-SALUTATION-NAME TO NX-ORIGINAL-NAME
+035100         MOVE HC-AUDIT-NAME TO NX-TRUNCATED-NAME
+035200         MOVE HC-SALUTATION-LENGTH TO NX-ORIGINAL-LENGTH
+035300         WRITE NAME-EXCEPTION-RECORD
+035400         ADD 1 TO HC-EXCEPTION-COUNT
+035500     END-IF.
+035600 3350-EXIT.
+035700     EXIT.
+035800
+035900*----------------------------------------------------------------
+036000* 3400-WRITE-PRINT-LINE - ADD ONE LINE TO THE PRINT FILE, CARRYING
+036100*                         THE FORMATTED GREETING OR SALUTATION
+036200*                         ACTUALLY SENT TO THIS CUSTOMER.
+036300*----------------------------------------------------------------
+036400 3400-WRITE-PRINT-LINE.
+036500     MOVE SPACES TO HC-REPORT-LINE.
+036600     STRING CM-CUSTOMER-ID " " HC-FORMATTED-GREETING
+036700         INTO HC-REPORT-LINE.
+036800     WRITE PRINT-RECORD FROM HC-REPORT-LINE.
+036900 3400-EXIT.
+037000     EXIT.
+037100
+037200*----------------------------------------------------------------
+037300* 3450-WRITE-REPORT-DETAIL - ADD ONE LINE TO THE ACTIVITY REPORT
+037400*                            FOR THE CUSTOMER JUST GREETED, SO
+037500*                            THE END-OF-RUN REPORT CARRIES THE
+037600*                            FULL LIST OF NAMES GREETED.
+037700*----------------------------------------------------------------
+037800 3450-WRITE-REPORT-DETAIL.
+037900     MOVE SPACES TO HC-REPORT-LINE.
+038000     STRING HC-AUDIT-NAME INTO HC-REPORT-LINE.
+038100     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+038200 3450-EXIT.
+038300     EXIT.
+038400
+038500*----------------------------------------------------------------
+038600* 3500-WRITE-AUDIT - RECORD THIS GREETING IN THE AUDIT LOG.
+038700*----------------------------------------------------------------
+038800 3500-WRITE-AUDIT.
+038900     MOVE HC-RUN-DATE TO AL-RUN-DATE.
+039000     MOVE HC-RUN-TIME TO AL-RUN-TIME.
+039100     MOVE HC-AUDIT-NAME TO AL-NAME.
+039200     MOVE HC-JOB-ID TO AL-JOB-ID.
+039300     MOVE HC-TERMINAL-ID TO AL-TERMINAL-ID.
+039400     WRITE AUDIT-LOG-RECORD.
+039500 3500-EXIT.
+039600     EXIT.
+039700
+039800*----------------------------------------------------------------
+039900* 4000-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO A
+040000*                         LATER RUN CAN RESTART AFTER AN ABEND.
+040100*----------------------------------------------------------------
+040200 4000-WRITE-CHECKPOINT.
+040300     MOVE "RESTART " TO CK-KEY.
+040400     MOVE CM-CUSTOMER-ID TO CK-LAST-CUSTOMER-ID.
+040500     ACCEPT CK-RUN-DATE FROM DATE YYYYMMDD.
+040600     ACCEPT CK-RUN-TIME FROM TIME.
+040700     IF HC-CHECKPOINT-FOUND
+040800         REWRITE CHECKPOINT-RECORD
+040900     ELSE
+041000         WRITE CHECKPOINT-RECORD
+041100         SET HC-CHECKPOINT-FOUND TO TRUE
+041200     END-IF.
+041300 4000-EXIT.
+041400     EXIT.
+041500
+041600*----------------------------------------------------------------
+041700* 4500-CLEAR-CHECKPOINT - A NORMAL, SUCCESSFUL END OF RUN MEANS
+041800*                         THE WHOLE CUSTOMER MASTER WAS GREETED,
+041900*                         SO ANY CHECKPOINT ON FILE NO LONGER
+042000*                         APPLIES AND MUST NOT BE PICKED UP BY
+042100*                         THE NEXT RUN.
+042200*----------------------------------------------------------------
+042300 4500-CLEAR-CHECKPOINT.
+042400     IF HC-CHECKPOINT-FOUND
+042500         MOVE "RESTART " TO CK-KEY
+042600         DELETE CHECKPOINT-FILE
+042700         MOVE "N" TO HC-CHECKPOINT-FOUND-SW
+042800     END-IF.
+042900 4500-EXIT.
+043000     EXIT.
+043100
+043200*----------------------------------------------------------------
+043300* 5000-WRITE-REPORT-TRAILER - TOTALS AND END TIMESTAMP FOR THE
+043400*                             ACTIVITY REPORT.
+043500*----------------------------------------------------------------
+043600 5000-WRITE-REPORT-TRAILER.
+043700     ACCEPT HC-END-DATE FROM DATE YYYYMMDD.
+043800     ACCEPT HC-END-TIME FROM TIME.
+043900     MOVE SPACES TO HC-REPORT-LINE.
+044000     MOVE HC-GREETED-COUNT TO HC-COUNT-EDIT.
+044100     STRING "TOTAL GREETED: " HC-COUNT-EDIT
+044200         INTO HC-REPORT-LINE.
+044300     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+044400     MOVE SPACES TO HC-REPORT-LINE.
+044500     MOVE HC-EXCEPTION-COUNT TO HC-COUNT-EDIT.
+044600     STRING "NAME EXCEPTIONS: " HC-COUNT-EDIT
+044700         INTO HC-REPORT-LINE.
+044800     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+044900     MOVE SPACES TO HC-REPORT-LINE.
+045000     STRING "RUN STARTED " HC-RUN-DATE " " HC-RUN-TIME
+045100         " - ENDED " HC-END-DATE " " HC-END-TIME
+045200         INTO HC-REPORT-LINE.
+045300     WRITE REPORT-RECORD FROM HC-REPORT-LINE.
+045400 5000-EXIT.
+045500     EXIT.
+045600
+045700*----------------------------------------------------------------
+045800* 9000-TERMINATE - CLOSE WHATEVER FILES THIS RUN ACTUALLY
+045900*                  OPENED. A RUN THAT ABORTS PARTWAY THROUGH
+046000*                  1000-INITIALIZE MAY NOT HAVE OPENED EVERY
+046100*                  FILE YET, AND CLOSING ONE THAT WAS NEVER
+046200*                  OPENED IS A FATAL RUNTIME ERROR, NOT A NO-OP.
+046300*----------------------------------------------------------------
+046400 9000-TERMINATE.
+046500     IF HC-CM-OPEN
+046600         CLOSE CUSTOMER-MASTER-FILE
+046700     END-IF.
+046800     IF HC-PF-OPEN
+046900         CLOSE PRINT-FILE
+047000     END-IF.
+047100     IF HC-NX-OPEN
+047200         CLOSE NAME-EXCEPTION-FILE
+047300     END-IF.
+047400     IF HC-AL-OPEN
+047500         CLOSE AUDIT-LOG-FILE
+047600     END-IF.
+047700     IF HC-CK-OPEN
+047800         CLOSE CHECKPOINT-FILE
+047900     END-IF.
+048000     IF HC-RF-OPEN
+048100         CLOSE REPORT-FILE
+048200     END-IF.
+048300 9000-EXIT.
+048400     EXIT.
+048500
+048600 9999-EXIT.
+048700     EXIT PROGRAM.
